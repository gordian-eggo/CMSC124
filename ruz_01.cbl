@@ -2,92 +2,209 @@
       * 2014-04280
       * CMSC 124 B-3L
       * Exer 1.2: Continuation of exer01
+      * Later added: delete student, disk persistence, duplicate and
+      * capacity checks, name search, class roster report, change
+      * audit log, and batch-load enrollment.
 
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
         PROGRAM-ID. exer01-CMSC124.
 
-       DATA DIVISION. 
-        WORKING-STORAGE SECTION. 
-        77 EXITED PIC 9 VALUE 0. 
-        77 CHOICE PIC 9. 
-        77 SCOUNT PIC 99 VALUE 1. 
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+         SELECT STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+          ORGANIZATION LINE SEQUENTIAL
+          FILE STATUS IS student_file_status.
+         SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+          ORGANIZATION LINE SEQUENTIAL
+          FILE STATUS IS audit_file_status.
+         SELECT BATCH-FILE ASSIGN TO "BATCHIN.DAT"
+          ORGANIZATION LINE SEQUENTIAL
+          FILE STATUS IS batch_file_status.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD STUDENT-FILE.
+        01 STUDENT-FILE-RECORD.
+         02 rec_surname PIC X(20).
+         02 rec_firstname PIC X(30).
+         02 rec_snum PIC X(10).
+         02 rec_has_subjects PIC 9.
+         02 rec_subj_slot PIC 9.
+         02 rec_subj_count PIC 9.
+         02 rec_subjects.
+          03 rec_subject OCCURS 5 TIMES.
+           04 rec_csection PIC X(5).
+           04 rec_coursecode PIC X(10).
+
+        FD AUDIT-FILE.
+        01 AUDIT-FILE-RECORD.
+         02 log_snum PIC X(10).
+         02 log_field PIC X(15).
+         02 log_old_value PIC X(30).
+         02 log_new_value PIC X(30).
+
+        FD BATCH-FILE.
+        01 BATCH-FILE-RECORD.
+         02 batch_firstname PIC X(30).
+         02 batch_surname PIC X(20).
+         02 batch_snum PIC X(10).
+
+        WORKING-STORAGE SECTION.
+        77 EXITED PIC 9 VALUE 0.
+        77 CHOICE PIC 99.
+        77 SCOUNT PIC 999 VALUE 1.
       * variable for searching for student via student number
-        77 looking_for PIC X(10). 
+        77 looking_for PIC X(10).
       * name iterator for for loop
-        77 name_iterator PIC 9 VALUE 1. 
-      * subject iterator 
+        77 name_iterator PIC 999 VALUE 1.
+      * subject iterator
         77 subj_iterator PIC 9 VALUE 1.
-        77 chosen_one PIC 9 VALUE 0. 
+        77 chosen_one PIC 999 VALUE 0.
       * temporary values for editing
-        77 fname_temp PIC X(30). 
+        77 fname_temp PIC X(30).
         77 lname_temp PIC X(20).
         77 course_temp PIC X(10).
         77 section_temp PIC X(5).
-        77 found_student PIC 9 value 0.
+        77 found_student PIC 999 value 0.
       * yes or no choice
-        77 yes_or_no PIC X(1). 
-        01 students. 
-         02 student OCCURS 10 TIMES. 
-          03 surname PIC X(20). 
-          03 firstname PIC X(30). 
-          03 sNum PIC X(10). 
+        77 yes_or_no PIC X(1).
+      * duplicate student number check
+        77 dup_found PIC 9 VALUE 0.
+        77 dup_iterator PIC 999 VALUE 1.
+      * delete-student shift iterator
+        77 del_i PIC 999 VALUE 1.
+      * file load/save iterator
+        77 io_iterator PIC 999 VALUE 1.
+      * name search fields
+        77 search_surname PIC X(20).
+        77 search_firstname PIC X(30).
+        77 name_match_count PIC 999 VALUE 0.
+      * class roster search fields
+        77 search_coursecode PIC X(10).
+        77 search_section PIC X(5).
+        77 roster_match_count PIC 999 VALUE 0.
+      * batch-load fields
+        77 batch_count PIC 999 VALUE 0.
+        77 eof_switch PIC X(1) VALUE "N".
+        77 student_file_status PIC XX VALUE "00".
+        77 audit_file_status PIC XX VALUE "00".
+        77 batch_file_status PIC XX VALUE "00".
+      * audit log staging fields
+        77 audit_snum PIC X(10).
+        77 audit_field PIC X(15).
+        77 audit_old PIC X(30).
+        77 audit_new PIC X(30).
+      * table now sized for a full term's enrollment
+        01 students.
+         02 student OCCURS 200 TIMES.
+          03 surname PIC X(20).
+          03 firstname PIC X(30).
+          03 sNum PIC X(10).
       * 1 if student has subjects, 0 if no subjects
           03 has_subjects PIC 9 VALUE 0.
           03 subj_slot PIC 9 VALUE 5.
-          03 subj_count PIC 9 VALUE 1. 
-          03 subjects. 
+          03 subj_count PIC 9 VALUE 1.
+          03 subjects.
       * number of subjects
-           04 subject OCCURS 5 TIMES. 
-            05 csection PIC X(5). 
-            05 coursecode PIC X(10). 
-
-       PROCEDURE DIVISION. 
-        MENU.  
-        DISPLAY "[1] Add student". 
-        DISPLAY "[2] Add subject to student". 
-        DISPLAY "[3] Edit student". 
-        DISPLAY "[4] Delete student". 
-        DISPLAY "[5] View info of ONE student". 
-        DISPLAY "[6] View info of ALL students". 
-        DISPLAY "[7] Exit". 
-        DISPLAY "Choice: " WITH NO ADVANCING. 
+           04 subject OCCURS 5 TIMES.
+            05 csection PIC X(5).
+            05 coursecode PIC X(10).
+
+       PROCEDURE DIVISION.
+        MAINLINE.
+         PERFORM LOAD_STUDENTS.
+         OPEN EXTEND AUDIT-FILE.
+         IF audit_file_status NOT = "00"
+          OPEN OUTPUT AUDIT-FILE
+         END-IF.
+         PERFORM MAIN-MENU UNTIL EXITED = 1.
+         CLOSE AUDIT-FILE.
+         PERFORM SAVE_STUDENTS.
+         STOP RUN.
+
+        MAIN-MENU.
+        DISPLAY "[1] Add student".
+        DISPLAY "[2] Add subject to student".
+        DISPLAY "[3] Edit student".
+        DISPLAY "[4] Delete student".
+        DISPLAY "[5] View info of ONE student".
+        DISPLAY "[6] View info of ALL students".
+        DISPLAY "[7] Search student by name".
+        DISPLAY "[8] Class roster by course and section".
+        DISPLAY "[9] Batch-load students from file".
+        DISPLAY "[10] Exit".
+        DISPLAY "Choice: " WITH NO ADVANCING.
         ACCEPT CHOICE.
-      
+
       * Add student function
         IF CHOICE = 1
 
-         IF SCOUNT = 11
+         IF SCOUNT = 201
           DISPLAY " "
           DISPLAY "Student limit reached. Returning to menu..."
-         ELSE 
+         ELSE
           DISPLAY " "
           DISPLAY "Enter first name: " WITH NO ADVANCING
           ACCEPT firstname(SCOUNT)
           DISPLAY "Enter surname: " WITH NO ADVANCING
-          ACCEPT surname(SCOUNT) 
+          ACCEPT surname(SCOUNT)
           DISPLAY "Enter student number: " WITH NO ADVANCING
-          ACCEPT sNum(SCOUNT) 
-          DISPLAY " "
-          DISPLAY "Student record successfully updated."
-          DISPLAY " "
-          DISPLAY "Current number of students: " SCOUNT
-          DISPLAY " "
-          ADD 1 TO SCOUNT GIVING SCOUNT
-         END-IF 
+          ACCEPT sNum(SCOUNT)
+          MOVE 0 TO has_subjects(SCOUNT)
+          MOVE 5 TO subj_slot(SCOUNT)
+          MOVE 1 TO subj_count(SCOUNT)
+          PERFORM CLEAR_SUBJECT_SLOT VARYING subj_iterator FROM 1 BY 1
+           UNTIL subj_iterator > 5
+          MOVE 0 TO dup_found
+          PERFORM CHECK_DUPLICATE VARYING dup_iterator FROM 1 BY 1
+           UNTIL dup_iterator > SCOUNT - 1
+          IF dup_found = 1
+           DISPLAY " "
+           DISPLAY "Student number already on file. Record not added."
+           DISPLAY " "
+          ELSE
+           DISPLAY " "
+           DISPLAY "Student record successfully updated."
+           DISPLAY " "
+           DISPLAY "Current number of students: " SCOUNT
+           DISPLAY " "
+           MOVE sNum(SCOUNT) TO audit_snum
+           MOVE "ADD-FIRSTNAME" TO audit_field
+           MOVE SPACES TO audit_old
+           MOVE firstname(SCOUNT) TO audit_new
+           PERFORM AUDIT_LOG
+           MOVE "ADD-SURNAME" TO audit_field
+           MOVE SPACES TO audit_old
+           MOVE surname(SCOUNT) TO audit_new
+           PERFORM AUDIT_LOG
+           ADD 1 TO SCOUNT GIVING SCOUNT
+          END-IF
+         END-IF
 
-        ELSE 
+        ELSE
       * Add subject to student
         IF CHOICE = 2
 
          DISPLAY " "
          DISPLAY "Enter student number: " WITH NO ADVANCING
          ACCEPT looking_for
-         PERFORM FIND_STUDENT VARYING name_iterator FROM 0 BY 1 UNTIL n
-      -ame_iterator = 9
+         MOVE 0 TO found_student
+         PERFORM FIND_STUDENT VARYING name_iterator FROM 1 BY 1
+          UNTIL name_iterator > SCOUNT - 1
+         IF found_student >= SCOUNT - 1
+          DISPLAY " "
+          DISPLAY "Student number not found, returning to menu"
+          DISPLAY " "
+         ELSE
          DISPLAY " "
          DISPLAY "Name: " firstname(chosen_one)
          DISPLAY "Surname: " surname(chosen_one)
          DISPLAY " "
+         IF subj_slot(chosen_one) = 0
+          DISPLAY "Subject slots full."
+          DISPLAY " "
+         ELSE
          COMPUTE subj_count(chosen_one) = subj_count(chosen_one) - 1
          DISPLAY "Number of subjects: " subj_count(chosen_one)
          COMPUTE subj_count(chosen_one) = subj_count(chosen_one) + 1
@@ -109,6 +226,14 @@
            DISPLAY " "
            DISPLAY "Subject successfully added."
            DISPLAY " "
+           MOVE sNum(chosen_one) TO audit_snum
+           MOVE "ADD-SUBJECT" TO audit_field
+           MOVE SPACES TO audit_old
+           STRING course_temp DELIMITED BY SIZE
+            "/" DELIMITED BY SIZE
+            section_temp DELIMITED BY SIZE
+            INTO audit_new
+           PERFORM AUDIT_LOG
            COMPUTE subj_slot(chosen_one) = subj_slot(chosen_one) - 1
            COMPUTE subj_count(chosen_one) = subj_count(chosen_one) + 1
            MOVE 1 TO chosen_one
@@ -119,6 +244,8 @@
            DISPLAY " "
 
           END-IF
+         END-IF
+         END-IF
 
          ELSE
 
@@ -128,8 +255,14 @@
          DISPLAY " "
          DISPLAY "Enter student number: " WITH NO ADVANCING
          ACCEPT looking_for
-         PERFORM FIND_STUDENT VARYING name_iterator FROM 0 BY 1 UNTIL n
-      -ame_iterator = 9
+         MOVE 0 TO found_student
+         PERFORM FIND_STUDENT VARYING name_iterator FROM 1 BY 1
+          UNTIL name_iterator > SCOUNT - 1
+         IF found_student >= SCOUNT - 1
+          DISPLAY " "
+          DISPLAY "Student number not found, returning to menu"
+          DISPLAY " "
+         ELSE
           DISPLAY " "
           DISPLAY "Name: " firstname(chosen_one)
           DISPLAY "Surname: " surname(chosen_one)
@@ -154,13 +287,18 @@
 
            IF yes_or_no = "y"
 
+            MOVE sNum(chosen_one) TO audit_snum
+            MOVE "FIRSTNAME" TO audit_field
+            MOVE firstname(chosen_one) TO audit_old
+            MOVE fname_temp TO audit_new
+            PERFORM AUDIT_LOG
             MOVE fname_temp to firstname(chosen_one)
             DISPLAY " "
             DISPLAY "First name successfully changed."
             DISPLAY " "
             MOVE 1 TO chosen_one
 
-           ELSE 
+           ELSE
 
             DISPLAY " "
             DISPLAY "Operation terminated. Returning to menu..."
@@ -183,12 +321,17 @@
 
            IF yes_or_no = "y"
 
+            MOVE sNum(chosen_one) TO audit_snum
+            MOVE "SURNAME" TO audit_field
+            MOVE surname(chosen_one) TO audit_old
+            MOVE lname_temp TO audit_new
+            PERFORM AUDIT_LOG
             MOVE lname_temp to surname(chosen_one)
             DISPLAY " "
             DISPLAY "Last name successfully changed."
             DISPLAY " "
 
-           ELSE 
+           ELSE
 
             DISPLAY " "
             DISPLAY "Operation terminated. Returning to menu..."
@@ -214,13 +357,22 @@
 
            IF yes_or_no = "y"
 
+            MOVE sNum(chosen_one) TO audit_snum
+            MOVE "FIRSTNAME" TO audit_field
+            MOVE firstname(chosen_one) TO audit_old
+            MOVE fname_temp TO audit_new
+            PERFORM AUDIT_LOG
+            MOVE "SURNAME" TO audit_field
+            MOVE surname(chosen_one) TO audit_old
+            MOVE lname_temp TO audit_new
+            PERFORM AUDIT_LOG
             MOVE fname_temp to firstname(chosen_one)
             MOVE lname_temp to surname(chosen_one)
             DISPLAY " "
             DISPLAY "First name and surname successfully changed."
             DISPLAY " "
 
-           ELSE 
+           ELSE
 
             DISPLAY " "
             DISPLAY "Operation terminated. Returning to menu..."
@@ -230,11 +382,54 @@
 
           END-IF
 
-         ELSE 
-      
+          END-IF
+         END-IF
+
+         ELSE
+
       * Delete a student
         IF CHOICE = 4
-         DISPLAY "under construction"
+
+         DISPLAY " "
+         DISPLAY "Enter student number: " WITH NO ADVANCING
+         ACCEPT looking_for
+         MOVE 0 TO found_student
+         PERFORM FIND_STUDENT VARYING name_iterator FROM 1 BY 1
+          UNTIL name_iterator > SCOUNT - 1
+         IF found_student >= SCOUNT - 1
+          DISPLAY " "
+          DISPLAY "Student number not found, returning to menu"
+          DISPLAY " "
+         ELSE
+          DISPLAY " "
+          DISPLAY "Name: " firstname(chosen_one)
+          DISPLAY "Surname: " surname(chosen_one)
+          DISPLAY " "
+          DISPLAY "Delete this student? [y/n]: " WITH NO ADVANCING
+          ACCEPT yes_or_no
+          IF yes_or_no = "y"
+           MOVE sNum(chosen_one) TO audit_snum
+           MOVE "DEL-FIRSTNAME" TO audit_field
+           MOVE firstname(chosen_one) TO audit_old
+           MOVE SPACES TO audit_new
+           PERFORM AUDIT_LOG
+           MOVE "DEL-SURNAME" TO audit_field
+           MOVE surname(chosen_one) TO audit_old
+           MOVE SPACES TO audit_new
+           PERFORM AUDIT_LOG
+           PERFORM DELETE_STUDENT VARYING del_i FROM chosen_one BY 1
+            UNTIL del_i > SCOUNT - 2
+           SUBTRACT 1 FROM SCOUNT
+           DISPLAY " "
+           DISPLAY "Student record successfully deleted."
+           DISPLAY " "
+          ELSE
+           DISPLAY " "
+           DISPLAY "Operation terminated."
+           DISPLAY " "
+          END-IF
+         END-IF
+
         ELSE
 
       * search for individual student
@@ -243,16 +438,96 @@
          DISPLAY " "
          DISPLAY "Enter student number: " WITH NO ADVANCING
          ACCEPT looking_for
-         PERFORM FIND_STUDENT VARYING name_iterator FROM 0 BY 1 UNTIL n
-      -ame_iterator = 9
-         PERFORM SHOW_STUDENT
+         MOVE 0 TO found_student
+         PERFORM FIND_STUDENT VARYING name_iterator FROM 1 BY 1
+          UNTIL name_iterator > SCOUNT - 1
+         IF found_student >= SCOUNT - 1
+          DISPLAY " "
+          DISPLAY "Student number not found, returning to menu"
+          DISPLAY " "
+         ELSE
+          PERFORM SHOW_STUDENT
+         END-IF
          MOVE 1 TO name_iterator
          MOVE 1 TO subj_iterator
 
         ELSE
 
+      * print the whole current roster
+        IF CHOICE = 6
+
+         DISPLAY " "
+         PERFORM SHOW_STUDENT VARYING chosen_one FROM 1 BY 1
+          UNTIL chosen_one > SCOUNT - 1
+         MOVE 1 TO chosen_one
+         MOVE 1 TO subj_iterator
+
+        ELSE
+
+      * search for a student by surname and, optionally, first name
+        IF CHOICE = 7
+
+         DISPLAY " "
+         DISPLAY "Enter surname: " WITH NO ADVANCING
+         ACCEPT search_surname
+         DISPLAY "Enter first name (leave blank to skip): " WITH NO AD
+      -VANCING
+         ACCEPT search_firstname
+         MOVE 0 TO name_match_count
+         PERFORM MATCH_BY_NAME VARYING chosen_one FROM 1 BY 1
+          UNTIL chosen_one > SCOUNT - 1
+         IF name_match_count = 0
+          DISPLAY " "
+          DISPLAY "No matching students found."
+          DISPLAY " "
+         END-IF
+         MOVE 1 TO chosen_one
+         MOVE 1 TO subj_iterator
+
+        ELSE
+
+      * class roster for a given course code and section
+        IF CHOICE = 8
+
+         DISPLAY " "
+         DISPLAY "Enter course code: " WITH NO ADVANCING
+         ACCEPT search_coursecode
+         DISPLAY "Enter course section: " WITH NO ADVANCING
+         ACCEPT search_section
+         DISPLAY " "
+         DISPLAY "Surname              Firstname                      "
+      - "Student No."
+         MOVE 0 TO roster_match_count
+         PERFORM ROSTER_SCAN_STUDENTS VARYING chosen_one FROM 1 BY 1
+          UNTIL chosen_one > SCOUNT - 1
+         IF roster_match_count = 0
+          DISPLAY " "
+          DISPLAY "No students enrolled in that course and section."
+         END-IF
+         DISPLAY " "
+
+        ELSE
+
+      * batch-load enrollees from a sequential file
+        IF CHOICE = 9
+
+         DISPLAY " "
+         OPEN INPUT BATCH-FILE
+         IF batch_file_status NOT = "00"
+          DISPLAY "BATCHIN.DAT not found."
+         ELSE
+          MOVE "N" TO eof_switch
+          MOVE 0 TO batch_count
+          PERFORM READ_ONE_BATCH_RECORD UNTIL eof_switch = "Y"
+          CLOSE BATCH-FILE
+          DISPLAY batch_count " student(s) loaded from batch file."
+         END-IF
+         DISPLAY " "
+
+        ELSE
+
       * Exit function
-        IF CHOICE = 7 
+        IF CHOICE = 10
 
          MOVE 1 TO EXITED
 
@@ -264,9 +539,12 @@
          DISPLAY " "
          END-IF
 
-        END-IF.  
-        PERFORM MENU UNTIL EXITED = 1. 
-        NEXT SENTENCE.
+        END-IF
+        END-IF
+        END-IF
+        END-IF
+        END-IF
+        END-IF.
 
         FIND_STUDENT.
          IF looking_for EQUAL TO sNum(name_iterator)
@@ -275,20 +553,57 @@
       - "es."
           DISPLAY " "
           MOVE name_iterator TO chosen_one
-         ELSE 
+         ELSE
           COMPUTE found_student = found_student + 1
           NEXT SENTENCE
-         END-IF. 
+         END-IF.
+
+        CHECK_DUPLICATE.
+         IF sNum(SCOUNT) EQUAL TO sNum(dup_iterator)
+          MOVE 1 TO dup_found
+         ELSE
+          NEXT SENTENCE
+         END-IF.
+
+        DELETE_STUDENT.
+         MOVE student(del_i + 1) TO student(del_i).
 
+        CLEAR_SUBJECT_SLOT.
+         MOVE SPACES TO csection(SCOUNT, subj_iterator).
+         MOVE SPACES TO coursecode(SCOUNT, subj_iterator).
 
-        SHOW_STUDENT. 
-         DISPLAY " ". 
-         DISPLAY "Name: " firstname(chosen_one). 
-         DISPLAY "Surname: " surname(chosen_one). 
-         DISPLAY "Student number: " sNum(chosen_one). 
-         DISPLAY " ". 
-         DISPLAY "                  SUBJECTS". 
-         DISPLAY " ". 
+        MATCH_BY_NAME.
+         IF surname(chosen_one) = search_surname AND
+           (search_firstname = SPACES OR
+            firstname(chosen_one) = search_firstname)
+          PERFORM SHOW_STUDENT
+          ADD 1 TO name_match_count
+         ELSE
+          NEXT SENTENCE
+         END-IF.
+
+        ROSTER_SCAN_STUDENTS.
+         PERFORM ROSTER_SCAN_SUBJECTS VARYING subj_iterator FROM 1 BY
+           1 UNTIL subj_iterator > subj_count(chosen_one) - 1.
+
+        ROSTER_SCAN_SUBJECTS.
+         IF coursecode(chosen_one, subj_iterator) = search_coursecode
+           AND csection(chosen_one, subj_iterator) = search_section
+          DISPLAY surname(chosen_one) " " firstname(chosen_one) " " sN
+      -um(chosen_one)
+          ADD 1 TO roster_match_count
+         ELSE
+          NEXT SENTENCE
+         END-IF.
+
+        SHOW_STUDENT.
+         DISPLAY " ".
+         DISPLAY "Name: " firstname(chosen_one).
+         DISPLAY "Surname: " surname(chosen_one).
+         DISPLAY "Student number: " sNum(chosen_one).
+         DISPLAY " ".
+         DISPLAY "                  SUBJECTS".
+         DISPLAY " ".
          PERFORM SHOW_ALL_SUBJECTS VARYING subj_iterator FROM 1 BY 1 UN
       -TIL subj_iterator GREATER THAN subj_count(chosen_one).
 
@@ -302,4 +617,116 @@
           NEXT SENTENCE
          END-IF.
 
-        STOP RUN. 
\ No newline at end of file
+        LOAD_STUDENTS.
+         MOVE 1 TO SCOUNT
+         OPEN INPUT STUDENT-FILE
+         IF student_file_status = "00"
+          MOVE "N" TO eof_switch
+          PERFORM READ_ONE_STUDENT UNTIL eof_switch = "Y" OR SCOUNT >
+           200
+          CLOSE STUDENT-FILE
+         END-IF.
+
+        READ_ONE_STUDENT.
+         READ STUDENT-FILE
+          AT END
+           MOVE "Y" TO eof_switch
+          NOT AT END
+           MOVE rec_surname TO surname(SCOUNT)
+           MOVE rec_firstname TO firstname(SCOUNT)
+           MOVE rec_snum TO sNum(SCOUNT)
+           MOVE rec_has_subjects TO has_subjects(SCOUNT)
+           MOVE rec_subj_slot TO subj_slot(SCOUNT)
+           MOVE rec_subj_count TO subj_count(SCOUNT)
+           PERFORM LOAD_SUBJECTS VARYING subj_iterator FROM 1 BY 1
+            UNTIL subj_iterator > 5
+           ADD 1 TO SCOUNT
+         END-READ.
+
+        LOAD_SUBJECTS.
+         MOVE rec_csection(subj_iterator) TO
+           csection(SCOUNT, subj_iterator).
+         MOVE rec_coursecode(subj_iterator) TO
+           coursecode(SCOUNT, subj_iterator).
+
+        SAVE_STUDENTS.
+         OPEN OUTPUT STUDENT-FILE.
+         IF student_file_status NOT = "00"
+          DISPLAY "Unable to open STUDENTS.DAT for saving. Roster not "
+      - "saved."
+         ELSE
+          PERFORM WRITE_ONE_STUDENT VARYING io_iterator FROM 1 BY 1
+           UNTIL io_iterator > SCOUNT - 1
+          CLOSE STUDENT-FILE
+         END-IF.
+
+        WRITE_ONE_STUDENT.
+         MOVE surname(io_iterator) TO rec_surname.
+         MOVE firstname(io_iterator) TO rec_firstname.
+         MOVE sNum(io_iterator) TO rec_snum.
+         MOVE has_subjects(io_iterator) TO rec_has_subjects.
+         MOVE subj_slot(io_iterator) TO rec_subj_slot.
+         MOVE subj_count(io_iterator) TO rec_subj_count.
+         PERFORM SAVE_SUBJECTS VARYING subj_iterator FROM 1 BY 1
+          UNTIL subj_iterator > 5.
+         WRITE STUDENT-FILE-RECORD.
+
+        SAVE_SUBJECTS.
+         IF subj_iterator < subj_count(io_iterator)
+          MOVE csection(io_iterator, subj_iterator) TO
+            rec_csection(subj_iterator)
+          MOVE coursecode(io_iterator, subj_iterator) TO
+            rec_coursecode(subj_iterator)
+         ELSE
+          MOVE SPACES TO rec_csection(subj_iterator)
+          MOVE SPACES TO rec_coursecode(subj_iterator)
+         END-IF.
+
+        READ_ONE_BATCH_RECORD.
+         READ BATCH-FILE
+          AT END
+           MOVE "Y" TO eof_switch
+          NOT AT END
+           IF SCOUNT = 201
+            MOVE "Y" TO eof_switch
+            DISPLAY "Student limit reached. Remaining rows skipped."
+           ELSE
+            MOVE batch_firstname TO firstname(SCOUNT)
+            MOVE batch_surname TO surname(SCOUNT)
+            MOVE batch_snum TO sNum(SCOUNT)
+            MOVE 0 TO has_subjects(SCOUNT)
+            MOVE 5 TO subj_slot(SCOUNT)
+            MOVE 1 TO subj_count(SCOUNT)
+            PERFORM CLEAR_SUBJECT_SLOT VARYING subj_iterator FROM 1 BY
+             1 UNTIL subj_iterator > 5
+            MOVE 0 TO dup_found
+            PERFORM CHECK_DUPLICATE VARYING dup_iterator FROM 1 BY 1
+             UNTIL dup_iterator > SCOUNT - 1
+            IF dup_found = 1
+             DISPLAY "Duplicate student number " batch_snum " skipped."
+            ELSE
+             MOVE sNum(SCOUNT) TO audit_snum
+             MOVE "ADD-FIRSTNAME" TO audit_field
+             MOVE SPACES TO audit_old
+             MOVE firstname(SCOUNT) TO audit_new
+             PERFORM AUDIT_LOG
+             MOVE "ADD-SURNAME" TO audit_field
+             MOVE SPACES TO audit_old
+             MOVE surname(SCOUNT) TO audit_new
+             PERFORM AUDIT_LOG
+             ADD 1 TO SCOUNT
+             ADD 1 TO batch_count
+            END-IF
+           END-IF
+         END-READ.
+
+        AUDIT_LOG.
+         IF audit_file_status NOT = "00"
+          DISPLAY "Audit log is not open. Change was not recorded."
+         ELSE
+          MOVE audit_snum TO log_snum
+          MOVE audit_field TO log_field
+          MOVE audit_old TO log_old_value
+          MOVE audit_new TO log_new_value
+          WRITE AUDIT-FILE-RECORD
+         END-IF.
